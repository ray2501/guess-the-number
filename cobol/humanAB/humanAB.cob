@@ -1,65 +1,288 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HumanAB.
 
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+   FILE-CONTROL.
+       SELECT GAMELOG-FILE ASSIGN TO "GAMEAUDIT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+       SELECT CONFIG-FILE ASSIGN TO "GAMECFG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CFG-STATUS.
+
 DATA DIVISION.
+   FILE SECTION.
+   FD GAMELOG-FILE.
+   COPY "GAMEREC.cpy".
+
+   FD CONFIG-FILE.
+   COPY "GAMECFG.cpy".
+
    WORKING-STORAGE SECTION.
    01 WS-TIME      PIC 9(8).
-   01 WS-MIN       PIC 9(4) VALUE 1.
-   01 WS-MAX       PIC 9(4) VALUE 5040.
-   01 WS-RANDOM    PIC 9(4).
-   01 WS-A         PIC 9(2).
-   01 WS-B         PIC 9(2).
-   01 WS-C         PIC 9(2).
-   01 WS-D         PIC 9(2).
-   01 WS-COUNT     PIC 9(4).
-   01 WS-TEMP      PIC 9(4).
-   01 WS-ANSWER    PIC 9(4).
-   01 WS-USER-ANS  PIC 9(4).
+   01 WS-MIN       PIC 9(6) VALUE 1.
+   01 WS-MAX       PIC 9(6) VALUE 5040.
+   01 WS-RANDOM    PIC 9(6).
+   01 WS-COUNT     PIC 9(6).
+   01 WS-ANSWER    PIC X(5).
+   01 WS-USER-ANS  PIC X(5).
    01 WS-VALUEA    PIC 9.
    01 WS-VALUEB    PIC 9.
+
+   *> In-program A/B scoring (replaces the external GETA/GETB calls -
+   *> those predate req002's variable digit length and were written
+   *> against a fixed 4-digit PIC 9(4) contract, so they cannot be
+   *> trusted to know WS-DIGIT-LEN for a 3- or 5-digit game).
+   01 WS-SCORE-SECRET  PIC X(5).
+   01 WS-SCORE-GUESS   PIC X(5).
+   01 WS-SCORE-A       PIC 9.
+   01 WS-SCORE-B       PIC 9.
    01 WS-TABLE.
-     05 WS-SET PIC 9(4) OCCURS 5040 TIMES.
+     05 WS-SET PIC X(5) OCCURS 30240 TIMES.
+
+   *> Digit-length support (3, 4, or 5 distinct digits)
+   01 WS-DIGIT-LEN   PIC 9 VALUE 4.
+   01 WS-MAXRAW      PIC 9(6).
+   01 WS-RAW         PIC 9(6).
+   01 WS-DECODE      PIC 9(6).
+   01 WS-REM         PIC 9.
+   01 WS-POS         PIC 9.
+   01 WS-POS2        PIC 9.
+   01 WS-VALID-FLAG  PIC X VALUE "Y".
+   01 WS-DIGITS.
+     05 WS-DIGIT PIC 9 OCCURS 5 TIMES.
+   01 WS-CAND-STR    PIC X(5).
+
+   01 WS-LOG-STATUS   PIC XX.
+   01 WS-GUESS-COUNT  PIC 9(4) VALUE ZERO.
+   01 WS-CURRENT-DATE.
+     05 WS-CD-DATETIME PIC X(21).
+   01 WS-START-TS     PIC X(14).
+   01 WS-LOG-BUF       PIC X(200) VALUE SPACES.
+   01 WS-LOG-PTR       PIC 9(3) VALUE 1.
+
+   *> Externalized RNG seed / candidate-range config (GAMECFG.cpy)
+   01 WS-CFG-STATUS     PIC XX.
+   01 WS-SEED-OVERRIDE  PIC 9(8) VALUE ZERO.
+   01 WS-MIN-OVERRIDE   PIC 9(6) VALUE ZERO.
+   01 WS-MAX-OVERRIDE   PIC 9(6) VALUE ZERO.
+
+   *> Assisted / hint mode and turn-limit (req009)
+   01 WS-HINT-THRESHOLD  PIC 9(4) VALUE ZERO.
+   01 WS-MAX-TURNS       PIC 9(4) VALUE ZERO.
+   01 WS-HINT-USED       PIC X VALUE "N".
+   01 WS-OUTCOME         PIC X(10) VALUE "SOLVED".
 
 PROCEDURE DIVISION.
-    MOVE 0 to WS-COUNT
-    PERFORM VARYING WS-A FROM 0 BY 1 UNTIL WS-A > 9
-        PERFORM VARYING WS-B FROM 0 BY 1 UNTIL WS-B > 9
-            PERFORM VARYING WS-C FROM 0 BY 1 UNTIL WS-C > 9
-                PERFORM VARYING WS-D FROM 0 BY 1 UNTIL WS-D > 9
-                    IF ((WS-A IS NOT EQUAL TO WS-B) AND
-                        (WS-A IS NOT EQUAL TO WS-C) AND
-                        (WS-A IS NOT EQUAL TO WS-D) AND
-                        (WS-B IS NOT EQUAL TO WS-C) AND
-                        (WS-B IS NOT EQUAL TO WS-D) AND
-                        (WS-C IS NOT EQUAL TO WS-D)) THEN
-                        ADD 1 TO WS-COUNT
-                        MOVE WS-A(2:1) TO WS-TEMP(1:1)
-                        MOVE WS-B(2:1) TO WS-TEMP(2:1)
-                        MOVE WS-C(2:1) TO WS-TEMP(3:1)
-                        MOVE WS-D(2:1) TO WS-TEMP(4:1)
-                        MOVE WS-TEMP TO WS-SET(WS-COUNT)
-                END-PERFORM
-            END-PERFORM
-        END-PERFORM
-    END-PERFORM
+    PERFORM READ-CONFIG
+    PERFORM READ-ASSIST-CONFIG
+    PERFORM READ-DIGIT-LEN
+    PERFORM BUILD-TABLE
+    MOVE 1 TO WS-MIN
+    MOVE WS-COUNT TO WS-MAX
+    IF (WS-MIN-OVERRIDE > 0) AND (WS-MIN-OVERRIDE <= WS-COUNT) THEN
+        MOVE WS-MIN-OVERRIDE TO WS-MIN
+    END-IF
+    IF (WS-MAX-OVERRIDE > 0) AND (WS-MAX-OVERRIDE <= WS-COUNT)
+       AND (WS-MAX-OVERRIDE >= WS-MIN) THEN
+        MOVE WS-MAX-OVERRIDE TO WS-MAX
+    END-IF
 
     *> Generate our answer
     ACCEPT WS-TIME FROM TIME
+    IF WS-SEED-OVERRIDE > 0 THEN
+        MOVE WS-SEED-OVERRIDE TO WS-TIME
+    END-IF
     COMPUTE WS-RANDOM = FUNCTION RANDOM(WS-TIME) * (WS-MAX - WS-MIN + 1) + WS-MIN
     MOVE WS-SET(WS-RANDOM) TO WS-ANSWER
 
     *> Now play the game
+    MOVE FUNCTION CURRENT-DATE TO WS-CD-DATETIME
+    MOVE WS-CD-DATETIME(1:14) TO WS-START-TS
+    MOVE 0 TO WS-GUESS-COUNT
+    MOVE SPACES TO WS-LOG-BUF
+    MOVE 1 TO WS-LOG-PTR
+    MOVE "N" TO WS-HINT-USED
     PERFORM FOREVER
-        DISPLAY "Please give a number: " WITH NO ADVANCING
-        ACCEPT WS-USER-ANS
-        CALL 'GETA' USING BY CONTENT WS-ANSWER, BY CONTENT WS-USER-ANS, BY REFERENCE WS-VALUEA
-        CALL 'GETB' USING BY CONTENT WS-ANSWER, BY CONTENT WS-USER-ANS, BY REFERENCE WS-VALUEB
-        IF (WS-VALUEA IS EQUAL TO 4) AND (WS-VALUEB IS EQUAL TO ZERO) THEN
+        PERFORM READ-VALID-GUESS
+        ADD 1 TO WS-GUESS-COUNT
+        MOVE WS-ANSWER TO WS-SCORE-SECRET
+        MOVE WS-USER-ANS TO WS-SCORE-GUESS
+        PERFORM SCORE-AB
+        MOVE WS-SCORE-A TO WS-VALUEA
+        MOVE WS-SCORE-B TO WS-VALUEB
+        PERFORM APPEND-GUESS-TO-LOG
+        IF (WS-VALUEA IS EQUAL TO WS-DIGIT-LEN) AND (WS-VALUEB IS EQUAL TO ZERO) THEN
             DISPLAY "You guess the correct value."
+            IF WS-HINT-USED IS EQUAL TO "Y" THEN
+                MOVE "HINTED" TO WS-OUTCOME
+            ELSE
+                MOVE "SOLVED" TO WS-OUTCOME
+            END-IF
+            PERFORM WRITE-GAME-LOG
+            EXIT PERFORM
+        END-IF
+        IF (WS-MAX-TURNS > 0) AND (WS-GUESS-COUNT >= WS-MAX-TURNS) THEN
+            DISPLAY "You've reached the turn limit without solving it. "
+                "The answer was " WS-ANSWER "."
+            MOVE "GAVEUP" TO WS-OUTCOME
+            PERFORM WRITE-GAME-LOG
             EXIT PERFORM
         END-IF
         DISPLAY "The A value is: " WS-VALUEA ", the B value is: " WS-VALUEB "."
+        IF (WS-HINT-THRESHOLD > 0) AND (WS-HINT-USED IS EQUAL TO "N")
+           AND (WS-GUESS-COUNT >= WS-HINT-THRESHOLD) THEN
+            PERFORM GIVE-HINT
+        END-IF
         DISPLAY " "
     END-PERFORM.
 
 STOP RUN.
+
+READ-ASSIST-CONFIG.
+    DISPLAY "Reveal a hint after how many unsuccessful guesses? "
+        "(0 = no hints): " WITH NO ADVANCING
+    ACCEPT WS-HINT-THRESHOLD
+    DISPLAY "Maximum turns before giving up? (0 = no limit): "
+        WITH NO ADVANCING
+    ACCEPT WS-MAX-TURNS.
+
+GIVE-HINT.
+    MOVE "Y" TO WS-HINT-USED
+    DISPLAY "Hint: position 1 of the answer is " WS-ANSWER(1:1) ".".
+
+READ-CONFIG.
+    MOVE ZERO TO WS-SEED-OVERRIDE
+    MOVE ZERO TO WS-MIN-OVERRIDE
+    MOVE ZERO TO WS-MAX-OVERRIDE
+    OPEN INPUT CONFIG-FILE
+    IF WS-CFG-STATUS IS EQUAL TO "00" THEN
+        READ CONFIG-FILE
+            NOT AT END
+                MOVE CFG-SEED TO WS-SEED-OVERRIDE
+                MOVE CFG-MIN TO WS-MIN-OVERRIDE
+                MOVE CFG-MAX TO WS-MAX-OVERRIDE
+        END-READ
+        CLOSE CONFIG-FILE
+    END-IF.
+
+READ-DIGIT-LEN.
+    DISPLAY "Enter digit length for this game (3-5, default 4): " WITH NO ADVANCING
+    ACCEPT WS-DIGIT-LEN
+    IF (WS-DIGIT-LEN < 3) OR (WS-DIGIT-LEN > 5) THEN
+        MOVE 4 TO WS-DIGIT-LEN
+    END-IF.
+
+READ-VALID-GUESS.
+    PERFORM FOREVER
+        DISPLAY "Please give a " WS-DIGIT-LEN "-digit number: " WITH NO ADVANCING
+        ACCEPT WS-USER-ANS
+        PERFORM CHECK-GUESS-VALID
+        IF WS-VALID-FLAG IS EQUAL TO "Y" THEN
+            EXIT PERFORM
+        ELSE
+            DISPLAY "That is not " WS-DIGIT-LEN " distinct digits - try again."
+        END-IF
+    END-PERFORM.
+
+CHECK-GUESS-VALID.
+    MOVE "Y" TO WS-VALID-FLAG
+    PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > WS-DIGIT-LEN
+        IF WS-USER-ANS(WS-POS:1) IS NOT NUMERIC THEN
+            MOVE "N" TO WS-VALID-FLAG
+        ELSE
+            MOVE WS-USER-ANS(WS-POS:1) TO WS-DIGIT(WS-POS)
+        END-IF
+    END-PERFORM
+    IF WS-VALID-FLAG IS EQUAL TO "Y" THEN
+        PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS >= WS-DIGIT-LEN
+            PERFORM VARYING WS-POS2 FROM 1 BY 1 UNTIL WS-POS2 > WS-DIGIT-LEN
+                IF (WS-POS2 > WS-POS) AND
+                   (WS-DIGIT(WS-POS) IS EQUAL TO WS-DIGIT(WS-POS2)) THEN
+                    MOVE "N" TO WS-VALID-FLAG
+                END-IF
+            END-PERFORM
+        END-PERFORM
+    END-IF
+    *> Reject leftover non-blank characters past WS-DIGIT-LEN (e.g. typing
+    *> 5 digits during a 3-digit game) instead of silently truncating them
+    *> into the audit log and the A/B scoring paragraph.
+    IF (WS-VALID-FLAG IS EQUAL TO "Y") AND (WS-DIGIT-LEN < 5) THEN
+        IF WS-USER-ANS(WS-DIGIT-LEN + 1:) IS NOT EQUAL TO SPACES THEN
+            MOVE "N" TO WS-VALID-FLAG
+        END-IF
+    END-IF.
+
+SCORE-AB.
+    MOVE 0 TO WS-SCORE-A
+    MOVE 0 TO WS-SCORE-B
+    PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > WS-DIGIT-LEN
+        IF WS-SCORE-SECRET(WS-POS:1) IS EQUAL TO WS-SCORE-GUESS(WS-POS:1) THEN
+            ADD 1 TO WS-SCORE-A
+        END-IF
+        PERFORM VARYING WS-POS2 FROM 1 BY 1 UNTIL WS-POS2 > WS-DIGIT-LEN
+            IF WS-SCORE-SECRET(WS-POS2:1) IS EQUAL TO WS-SCORE-GUESS(WS-POS:1) THEN
+                ADD 1 TO WS-SCORE-B
+            END-IF
+        END-PERFORM
+    END-PERFORM
+    SUBTRACT WS-SCORE-A FROM WS-SCORE-B.
+
+BUILD-TABLE.
+    COMPUTE WS-MAXRAW = 10 ** WS-DIGIT-LEN
+    MOVE 0 TO WS-COUNT
+    PERFORM VARYING WS-RAW FROM 0 BY 1 UNTIL WS-RAW >= WS-MAXRAW
+        MOVE WS-RAW TO WS-DECODE
+        MOVE "Y" TO WS-VALID-FLAG
+        PERFORM VARYING WS-POS FROM WS-DIGIT-LEN BY -1 UNTIL WS-POS < 1
+            DIVIDE WS-DECODE BY 10 GIVING WS-DECODE REMAINDER WS-REM
+            MOVE WS-REM TO WS-DIGIT(WS-POS)
+        END-PERFORM
+        PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS >= WS-DIGIT-LEN
+            PERFORM VARYING WS-POS2 FROM 1 BY 1 UNTIL WS-POS2 > WS-DIGIT-LEN
+                IF (WS-POS2 > WS-POS) AND
+                   (WS-DIGIT(WS-POS) IS EQUAL TO WS-DIGIT(WS-POS2)) THEN
+                    MOVE "N" TO WS-VALID-FLAG
+                END-IF
+            END-PERFORM
+        END-PERFORM
+        IF WS-VALID-FLAG IS EQUAL TO "Y" THEN
+            ADD 1 TO WS-COUNT
+            MOVE SPACES TO WS-CAND-STR
+            PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > WS-DIGIT-LEN
+                MOVE WS-DIGIT(WS-POS) TO WS-CAND-STR(WS-POS:1)
+            END-PERFORM
+            MOVE WS-CAND-STR TO WS-SET(WS-COUNT)
+        END-IF
+    END-PERFORM.
+
+APPEND-GUESS-TO-LOG.
+    STRING WS-USER-ANS DELIMITED BY SPACE
+           ":" DELIMITED BY SIZE
+           WS-VALUEA DELIMITED BY SIZE
+           "A" DELIMITED BY SIZE
+           WS-VALUEB DELIMITED BY SIZE
+           "B;" DELIMITED BY SIZE
+        INTO WS-LOG-BUF
+        WITH POINTER WS-LOG-PTR
+        ON OVERFLOW CONTINUE
+    END-STRING.
+
+WRITE-GAME-LOG.
+    MOVE FUNCTION CURRENT-DATE TO WS-CD-DATETIME
+    OPEN EXTEND GAMELOG-FILE
+    IF WS-LOG-STATUS IS EQUAL TO "35"
+        OPEN OUTPUT GAMELOG-FILE
+    END-IF
+    MOVE SPACES TO GAME-SESSION-RECORD
+    MOVE WS-START-TS TO GS-START-TS
+    MOVE "HUMANAB" TO GS-MODE
+    MOVE WS-DIGIT-LEN TO GS-DIGIT-LEN
+    MOVE WS-ANSWER TO GS-ANSWER
+    MOVE WS-GUESS-COUNT TO GS-GUESS-COUNT
+    MOVE WS-LOG-BUF TO GS-GUESS-LIST
+    MOVE WS-CD-DATETIME(1:14) TO GS-END-TS
+    MOVE WS-OUTCOME TO GS-OUTCOME
+    WRITE GAME-SESSION-RECORD
+    CLOSE GAMELOG-FILE.
