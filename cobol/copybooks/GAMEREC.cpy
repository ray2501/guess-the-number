@@ -0,0 +1,22 @@
+      *> GAMEREC.cpy - shared game-session audit record.
+      *> Written as one line per completed (or abandoned) game to the
+      *> common GAMEAUDIT.DAT sequential file by every game mode
+      *> (HumanAB, computerAB, and the two-player mode), so "everything
+      *> played today" can be reviewed in one place regardless of which
+      *> program was run.
+   01 GAME-SESSION-RECORD.
+       05 GS-START-TS       PIC X(14).
+       05 FILLER            PIC X      VALUE SPACE.
+       05 GS-MODE           PIC X(10).
+       05 FILLER            PIC X      VALUE SPACE.
+       05 GS-DIGIT-LEN      PIC 9.
+       05 FILLER            PIC X      VALUE SPACE.
+       05 GS-ANSWER         PIC X(5).
+       05 FILLER            PIC X      VALUE SPACE.
+       05 GS-GUESS-COUNT    PIC 9(4).
+       05 FILLER            PIC X      VALUE SPACE.
+       05 GS-GUESS-LIST     PIC X(200).
+       05 FILLER            PIC X      VALUE SPACE.
+       05 GS-END-TS         PIC X(14).
+       05 FILLER            PIC X      VALUE SPACE.
+       05 GS-OUTCOME        PIC X(10).
