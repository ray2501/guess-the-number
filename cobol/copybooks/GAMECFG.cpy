@@ -0,0 +1,14 @@
+      *> GAMECFG.cpy - shared answer-generation config record.
+      *> One optional record read from GAMECFG.DAT at program start by
+      *> both HumanAB and computerAB, letting operations pin down the
+      *> RNG seed and/or the candidate-index range used to pick
+      *> WS-ANSWER, so a specific answer can be reproduced for a demo or
+      *> a regression check without recompiling. Any field left zero
+      *> falls back to the program's normal behavior (WS-TIME for the
+      *> seed, the full 1..WS-COUNT candidate range for the bounds).
+   01 GAME-CONFIG-RECORD.
+       05 CFG-SEED          PIC 9(8).
+       05 FILLER            PIC X      VALUE SPACE.
+       05 CFG-MIN           PIC 9(6).
+       05 FILLER            PIC X      VALUE SPACE.
+       05 CFG-MAX           PIC 9(6).
