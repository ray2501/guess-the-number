@@ -0,0 +1,431 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TwoPlayerAB.
+
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+   FILE-CONTROL.
+       SELECT PLAYER1-FILE ASSIGN TO "PLAYER1.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-P1-STATUS.
+       SELECT PLAYER2-FILE ASSIGN TO "PLAYER2.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-P2-STATUS.
+       SELECT TURN-FILE ASSIGN TO "TURN.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TURN-STATUS.
+       SELECT GAMELOG-FILE ASSIGN TO "GAMEAUDIT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+
+DATA DIVISION.
+   FILE SECTION.
+   FD PLAYER1-FILE.
+   01 P1-STATE-RECORD.
+     05 P1-SECRET       PIC X(5).
+     05 FILLER          PIC X.
+     05 P1-DIGIT-LEN    PIC 9.
+     05 FILLER          PIC X.
+     05 P1-GUESS-COUNT  PIC 9(4).
+     05 FILLER          PIC X.
+     05 P1-SOLVED       PIC X.
+     05 FILLER          PIC X.
+     05 P1-START-TS     PIC X(14).
+     05 FILLER          PIC X.
+     05 P1-GUESS-LOG    PIC X(200).
+
+   FD PLAYER2-FILE.
+   01 P2-STATE-RECORD.
+     05 P2-SECRET       PIC X(5).
+     05 FILLER          PIC X.
+     05 P2-DIGIT-LEN    PIC 9.
+     05 FILLER          PIC X.
+     05 P2-GUESS-COUNT  PIC 9(4).
+     05 FILLER          PIC X.
+     05 P2-SOLVED       PIC X.
+     05 FILLER          PIC X.
+     05 P2-START-TS     PIC X(14).
+     05 FILLER          PIC X.
+     05 P2-GUESS-LOG    PIC X(200).
+
+   FD TURN-FILE.
+   01 TURN-RECORD       PIC X.
+
+   FD GAMELOG-FILE.
+   COPY "GAMEREC.cpy".
+
+   WORKING-STORAGE SECTION.
+   01 WS-P1-STATUS      PIC XX.
+   01 WS-P2-STATUS      PIC XX.
+   01 WS-TURN-STATUS    PIC XX.
+   01 WS-LOG-STATUS     PIC XX.
+
+   01 WS-PLAYER-NUM     PIC 9 VALUE 1.
+   01 WS-MY-EXISTS      PIC X VALUE "N".
+   01 WS-OPP-EXISTS     PIC X VALUE "N".
+
+   *> Generic working-storage mirror of "my" and "the opponent's"
+   *> per-player state, filled in from either P1-STATE-RECORD or
+   *> P2-STATE-RECORD depending on WS-PLAYER-NUM so the rest of the
+   *> game logic does not need to be duplicated per player.
+   01 WS-MY-SECRET      PIC X(5).
+   01 WS-MY-DIGIT-LEN   PIC 9 VALUE 4.
+   01 WS-MY-GUESS-COUNT PIC 9(4) VALUE ZERO.
+   01 WS-MY-SOLVED      PIC X VALUE "N".
+   01 WS-MY-START-TS    PIC X(14).
+   01 WS-MY-GUESS-LOG   PIC X(200) VALUE SPACES.
+
+   01 WS-OPP-SECRET      PIC X(5).
+   01 WS-OPP-DIGIT-LEN   PIC 9 VALUE 4.
+   01 WS-OPP-GUESS-COUNT PIC 9(4) VALUE ZERO.
+   01 WS-OPP-SOLVED      PIC X VALUE "N".
+   01 WS-OPP-GUESS-LOG   PIC X(200) VALUE SPACES.
+
+   01 WS-TURN            PIC X VALUE "1".
+   01 WS-TURN-NUM         PIC 9 VALUE 1.
+
+   *> Guess input / validation (same pattern as HumanAB's req005 check)
+   01 WS-USER-ANS        PIC X(5).
+   01 WS-VALUEA          PIC 9.
+   01 WS-VALUEB          PIC 9.
+   01 WS-POS             PIC 9.
+   01 WS-POS2            PIC 9.
+   01 WS-VALID-FLAG      PIC X VALUE "Y".
+   01 WS-DIGITS.
+     05 WS-DIGIT PIC 9 OCCURS 5 TIMES.
+
+   *> In-program A/B scoring (replaces the external GETA/GETB calls -
+   *> those predate req002's variable digit length and were written
+   *> against a fixed 4-digit PIC 9(4) contract, so they cannot be
+   *> trusted to know WS-OPP-DIGIT-LEN for a 3- or 5-digit game).
+   01 WS-SCORE-SECRET    PIC X(5).
+   01 WS-SCORE-GUESS     PIC X(5).
+   01 WS-SCORE-A         PIC 9.
+   01 WS-SCORE-B         PIC 9.
+
+   *> Shared game-session audit trail (GAMEREC.cpy / GAMEAUDIT.DAT)
+   01 WS-CURRENT-DATE.
+     05 WS-CD-DATETIME PIC X(21).
+   01 WS-LOG-PTR          PIC 9(3).
+
+PROCEDURE DIVISION.
+    DISPLAY "Two-player remote turn-passing mode."
+    DISPLAY "Which player are you (1 or 2)? " WITH NO ADVANCING
+    ACCEPT WS-PLAYER-NUM
+    IF (WS-PLAYER-NUM NOT EQUAL TO 1) AND (WS-PLAYER-NUM NOT EQUAL TO 2) THEN
+        MOVE 1 TO WS-PLAYER-NUM
+    END-IF
+
+    PERFORM LOAD-MY-STATE
+    IF WS-MY-EXISTS IS EQUAL TO "N" THEN
+        PERFORM SETUP-MY-SECRET
+        DISPLAY "Your secret is saved. Ask your opponent to set up "
+            "their secret (if they have not) and then run this "
+            "program again to take your turn."
+        STOP RUN
+    END-IF
+
+    PERFORM LOAD-OPP-STATE
+    IF WS-OPP-EXISTS IS EQUAL TO "N" THEN
+        DISPLAY "Your opponent has not set up their secret yet. "
+            "Try again after they have run this program once."
+        STOP RUN
+    END-IF
+
+    IF WS-MY-SOLVED IS EQUAL TO "Y" THEN
+        PERFORM LOAD-TURN
+        IF WS-TURN-NUM IS EQUAL TO WS-PLAYER-NUM THEN
+            PERFORM FLIP-TURN
+        END-IF
+        DISPLAY "You already cracked your opponent's code in "
+            WS-MY-GUESS-COUNT " guesses. Waiting for them to finish."
+        STOP RUN
+    END-IF
+
+    PERFORM LOAD-TURN
+    IF WS-TURN-NUM IS NOT EQUAL TO WS-PLAYER-NUM THEN
+        DISPLAY "It is not your turn yet - player " WS-TURN-NUM
+            " needs to guess first."
+        STOP RUN
+    END-IF
+
+    PERFORM READ-VALID-GUESS
+    ADD 1 TO WS-MY-GUESS-COUNT
+    MOVE WS-OPP-SECRET TO WS-SCORE-SECRET
+    MOVE WS-USER-ANS TO WS-SCORE-GUESS
+    PERFORM SCORE-AB
+    MOVE WS-SCORE-A TO WS-VALUEA
+    MOVE WS-SCORE-B TO WS-VALUEB
+    PERFORM APPEND-GUESS-TO-LOG
+
+    IF (WS-VALUEA IS EQUAL TO WS-OPP-DIGIT-LEN) AND (WS-VALUEB IS EQUAL TO ZERO) THEN
+        DISPLAY "You cracked your opponent's code in "
+            WS-MY-GUESS-COUNT " guesses!"
+        MOVE "Y" TO WS-MY-SOLVED
+        PERFORM WRITE-GAME-LOG
+    ELSE
+        DISPLAY "The A value is: " WS-VALUEA ", the B value is: "
+            WS-VALUEB "."
+        DISPLAY "Pass the turn to your opponent now."
+    END-IF
+
+    PERFORM SAVE-MY-STATE
+    PERFORM FLIP-TURN
+
+    STOP RUN.
+
+READ-VALID-GUESS.
+    PERFORM FOREVER
+        DISPLAY "Please give a " WS-OPP-DIGIT-LEN "-digit number: "
+            WITH NO ADVANCING
+        ACCEPT WS-USER-ANS
+        PERFORM CHECK-GUESS-VALID
+        IF WS-VALID-FLAG IS EQUAL TO "Y" THEN
+            EXIT PERFORM
+        ELSE
+            DISPLAY "That is not " WS-OPP-DIGIT-LEN
+                " distinct digits - try again."
+        END-IF
+    END-PERFORM.
+
+CHECK-GUESS-VALID.
+    MOVE "Y" TO WS-VALID-FLAG
+    PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > WS-OPP-DIGIT-LEN
+        IF WS-USER-ANS(WS-POS:1) IS NOT NUMERIC THEN
+            MOVE "N" TO WS-VALID-FLAG
+        ELSE
+            MOVE WS-USER-ANS(WS-POS:1) TO WS-DIGIT(WS-POS)
+        END-IF
+    END-PERFORM
+    IF WS-VALID-FLAG IS EQUAL TO "Y" THEN
+        PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS >= WS-OPP-DIGIT-LEN
+            PERFORM VARYING WS-POS2 FROM 1 BY 1 UNTIL WS-POS2 > WS-OPP-DIGIT-LEN
+                IF (WS-POS2 > WS-POS) AND
+                   (WS-DIGIT(WS-POS) IS EQUAL TO WS-DIGIT(WS-POS2)) THEN
+                    MOVE "N" TO WS-VALID-FLAG
+                END-IF
+            END-PERFORM
+        END-PERFORM
+    END-IF
+    *> Reject leftover non-blank characters past WS-OPP-DIGIT-LEN (e.g.
+    *> typing 5 digits during a 3-digit game) instead of silently
+    *> truncating them into the audit log and the A/B scoring paragraph.
+    IF (WS-VALID-FLAG IS EQUAL TO "Y") AND (WS-OPP-DIGIT-LEN < 5) THEN
+        IF WS-USER-ANS(WS-OPP-DIGIT-LEN + 1:) IS NOT EQUAL TO SPACES THEN
+            MOVE "N" TO WS-VALID-FLAG
+        END-IF
+    END-IF.
+
+SCORE-AB.
+    MOVE 0 TO WS-SCORE-A
+    MOVE 0 TO WS-SCORE-B
+    PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > WS-OPP-DIGIT-LEN
+        IF WS-SCORE-SECRET(WS-POS:1) IS EQUAL TO WS-SCORE-GUESS(WS-POS:1) THEN
+            ADD 1 TO WS-SCORE-A
+        END-IF
+        PERFORM VARYING WS-POS2 FROM 1 BY 1 UNTIL WS-POS2 > WS-OPP-DIGIT-LEN
+            IF WS-SCORE-SECRET(WS-POS2:1) IS EQUAL TO WS-SCORE-GUESS(WS-POS:1) THEN
+                ADD 1 TO WS-SCORE-B
+            END-IF
+        END-PERFORM
+    END-PERFORM
+    SUBTRACT WS-SCORE-A FROM WS-SCORE-B.
+
+SETUP-MY-SECRET.
+    DISPLAY "Enter digit length for your secret (3-5, default 4): "
+        WITH NO ADVANCING
+    ACCEPT WS-MY-DIGIT-LEN
+    IF (WS-MY-DIGIT-LEN < 3) OR (WS-MY-DIGIT-LEN > 5) THEN
+        MOVE 4 TO WS-MY-DIGIT-LEN
+    END-IF
+
+    MOVE WS-MY-DIGIT-LEN TO WS-OPP-DIGIT-LEN
+    PERFORM FOREVER
+        DISPLAY "Enter your secret " WS-MY-DIGIT-LEN "-digit number: "
+            WITH NO ADVANCING
+        ACCEPT WS-USER-ANS
+        PERFORM CHECK-GUESS-VALID
+        IF WS-VALID-FLAG IS EQUAL TO "Y" THEN
+            EXIT PERFORM
+        ELSE
+            DISPLAY "That is not " WS-MY-DIGIT-LEN
+                " distinct digits - try again."
+        END-IF
+    END-PERFORM
+    MOVE SPACES TO WS-MY-SECRET
+    MOVE WS-USER-ANS TO WS-MY-SECRET
+    MOVE 0 TO WS-MY-GUESS-COUNT
+    MOVE "N" TO WS-MY-SOLVED
+    MOVE SPACES TO WS-MY-GUESS-LOG
+    MOVE FUNCTION CURRENT-DATE TO WS-CD-DATETIME
+    MOVE WS-CD-DATETIME(1:14) TO WS-MY-START-TS
+    PERFORM SAVE-MY-STATE
+
+    PERFORM INIT-TURN.
+
+APPEND-GUESS-TO-LOG.
+    COMPUTE WS-LOG-PTR = FUNCTION LENGTH(FUNCTION TRIM(WS-MY-GUESS-LOG)) + 1
+    STRING WS-USER-ANS DELIMITED BY SPACE
+           ":" DELIMITED BY SIZE
+           WS-VALUEA DELIMITED BY SIZE
+           "A" DELIMITED BY SIZE
+           WS-VALUEB DELIMITED BY SIZE
+           "B;" DELIMITED BY SIZE
+        INTO WS-MY-GUESS-LOG
+        WITH POINTER WS-LOG-PTR
+        ON OVERFLOW CONTINUE
+    END-STRING.
+
+LOAD-MY-STATE.
+    MOVE "N" TO WS-MY-EXISTS
+    IF WS-PLAYER-NUM IS EQUAL TO 1 THEN
+        OPEN INPUT PLAYER1-FILE
+        IF WS-P1-STATUS IS EQUAL TO "00" THEN
+            READ PLAYER1-FILE
+                AT END
+                    MOVE "N" TO WS-MY-EXISTS
+                NOT AT END
+                    MOVE "Y" TO WS-MY-EXISTS
+                    MOVE P1-SECRET TO WS-MY-SECRET
+                    MOVE P1-DIGIT-LEN TO WS-MY-DIGIT-LEN
+                    MOVE P1-GUESS-COUNT TO WS-MY-GUESS-COUNT
+                    MOVE P1-SOLVED TO WS-MY-SOLVED
+                    MOVE P1-START-TS TO WS-MY-START-TS
+                    MOVE P1-GUESS-LOG TO WS-MY-GUESS-LOG
+            END-READ
+            CLOSE PLAYER1-FILE
+        END-IF
+    ELSE
+        OPEN INPUT PLAYER2-FILE
+        IF WS-P2-STATUS IS EQUAL TO "00" THEN
+            READ PLAYER2-FILE
+                AT END
+                    MOVE "N" TO WS-MY-EXISTS
+                NOT AT END
+                    MOVE "Y" TO WS-MY-EXISTS
+                    MOVE P2-SECRET TO WS-MY-SECRET
+                    MOVE P2-DIGIT-LEN TO WS-MY-DIGIT-LEN
+                    MOVE P2-GUESS-COUNT TO WS-MY-GUESS-COUNT
+                    MOVE P2-SOLVED TO WS-MY-SOLVED
+                    MOVE P2-START-TS TO WS-MY-START-TS
+                    MOVE P2-GUESS-LOG TO WS-MY-GUESS-LOG
+            END-READ
+            CLOSE PLAYER2-FILE
+        END-IF
+    END-IF.
+
+LOAD-OPP-STATE.
+    MOVE "N" TO WS-OPP-EXISTS
+    IF WS-PLAYER-NUM IS EQUAL TO 1 THEN
+        OPEN INPUT PLAYER2-FILE
+        IF WS-P2-STATUS IS EQUAL TO "00" THEN
+            READ PLAYER2-FILE
+                AT END
+                    MOVE "N" TO WS-OPP-EXISTS
+                NOT AT END
+                    MOVE "Y" TO WS-OPP-EXISTS
+                    MOVE P2-SECRET TO WS-OPP-SECRET
+                    MOVE P2-DIGIT-LEN TO WS-OPP-DIGIT-LEN
+                    MOVE P2-GUESS-COUNT TO WS-OPP-GUESS-COUNT
+                    MOVE P2-SOLVED TO WS-OPP-SOLVED
+                    MOVE P2-GUESS-LOG TO WS-OPP-GUESS-LOG
+            END-READ
+            CLOSE PLAYER2-FILE
+        END-IF
+    ELSE
+        OPEN INPUT PLAYER1-FILE
+        IF WS-P1-STATUS IS EQUAL TO "00" THEN
+            READ PLAYER1-FILE
+                AT END
+                    MOVE "N" TO WS-OPP-EXISTS
+                NOT AT END
+                    MOVE "Y" TO WS-OPP-EXISTS
+                    MOVE P1-SECRET TO WS-OPP-SECRET
+                    MOVE P1-DIGIT-LEN TO WS-OPP-DIGIT-LEN
+                    MOVE P1-GUESS-COUNT TO WS-OPP-GUESS-COUNT
+                    MOVE P1-SOLVED TO WS-OPP-SOLVED
+                    MOVE P1-GUESS-LOG TO WS-OPP-GUESS-LOG
+            END-READ
+            CLOSE PLAYER1-FILE
+        END-IF
+    END-IF.
+
+SAVE-MY-STATE.
+    IF WS-PLAYER-NUM IS EQUAL TO 1 THEN
+        OPEN OUTPUT PLAYER1-FILE
+        MOVE SPACES TO P1-STATE-RECORD
+        MOVE WS-MY-SECRET TO P1-SECRET
+        MOVE WS-MY-DIGIT-LEN TO P1-DIGIT-LEN
+        MOVE WS-MY-GUESS-COUNT TO P1-GUESS-COUNT
+        MOVE WS-MY-SOLVED TO P1-SOLVED
+        MOVE WS-MY-START-TS TO P1-START-TS
+        MOVE WS-MY-GUESS-LOG TO P1-GUESS-LOG
+        WRITE P1-STATE-RECORD
+        CLOSE PLAYER1-FILE
+    ELSE
+        OPEN OUTPUT PLAYER2-FILE
+        MOVE SPACES TO P2-STATE-RECORD
+        MOVE WS-MY-SECRET TO P2-SECRET
+        MOVE WS-MY-DIGIT-LEN TO P2-DIGIT-LEN
+        MOVE WS-MY-GUESS-COUNT TO P2-GUESS-COUNT
+        MOVE WS-MY-SOLVED TO P2-SOLVED
+        MOVE WS-MY-START-TS TO P2-START-TS
+        MOVE WS-MY-GUESS-LOG TO P2-GUESS-LOG
+        WRITE P2-STATE-RECORD
+        CLOSE PLAYER2-FILE
+    END-IF.
+
+INIT-TURN.
+    MOVE "N" TO WS-TURN
+    OPEN INPUT TURN-FILE
+    IF WS-TURN-STATUS IS EQUAL TO "00" THEN
+        CLOSE TURN-FILE
+    ELSE
+        OPEN OUTPUT TURN-FILE
+        MOVE "1" TO TURN-RECORD
+        WRITE TURN-RECORD
+        CLOSE TURN-FILE
+    END-IF.
+
+LOAD-TURN.
+    MOVE "1" TO WS-TURN
+    OPEN INPUT TURN-FILE
+    IF WS-TURN-STATUS IS EQUAL TO "00" THEN
+        READ TURN-FILE
+            AT END
+                MOVE "1" TO WS-TURN
+            NOT AT END
+                MOVE TURN-RECORD TO WS-TURN
+        END-READ
+        CLOSE TURN-FILE
+    ELSE
+        MOVE "1" TO WS-TURN
+    END-IF
+    MOVE WS-TURN TO WS-TURN-NUM.
+
+FLIP-TURN.
+    OPEN OUTPUT TURN-FILE
+    IF WS-PLAYER-NUM IS EQUAL TO 1 THEN
+        MOVE "2" TO TURN-RECORD
+    ELSE
+        MOVE "1" TO TURN-RECORD
+    END-IF
+    WRITE TURN-RECORD
+    CLOSE TURN-FILE.
+
+WRITE-GAME-LOG.
+    MOVE FUNCTION CURRENT-DATE TO WS-CD-DATETIME
+    OPEN EXTEND GAMELOG-FILE
+    IF WS-LOG-STATUS IS EQUAL TO "35"
+        OPEN OUTPUT GAMELOG-FILE
+    END-IF
+    MOVE SPACES TO GAME-SESSION-RECORD
+    MOVE WS-MY-START-TS TO GS-START-TS
+    MOVE "TWOPLAYER" TO GS-MODE
+    MOVE WS-OPP-DIGIT-LEN TO GS-DIGIT-LEN
+    MOVE WS-OPP-SECRET TO GS-ANSWER
+    MOVE WS-MY-GUESS-COUNT TO GS-GUESS-COUNT
+    MOVE WS-MY-GUESS-LOG TO GS-GUESS-LIST
+    MOVE WS-CD-DATETIME(1:14) TO GS-END-TS
+    MOVE "SOLVED" TO GS-OUTCOME
+    WRITE GAME-SESSION-RECORD
+    CLOSE GAMELOG-FILE.
