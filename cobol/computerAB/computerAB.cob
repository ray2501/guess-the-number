@@ -1,98 +1,595 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. HumanAB.
+PROGRAM-ID. ComputerAB.
+
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+   FILE-CONTROL.
+       SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+       SELECT SIMREPORT-FILE ASSIGN TO "SIMREPORT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SIM-STATUS.
+       SELECT GAMELOG-FILE ASSIGN TO "GAMEAUDIT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+       SELECT CONFIG-FILE ASSIGN TO "GAMECFG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CFG-STATUS.
 
 DATA DIVISION.
+   FILE SECTION.
+   FD CHECKPOINT-FILE.
+   01 CHECKPOINT-RECORD     PIC X(11).
+
+   FD SIMREPORT-FILE.
+   01 SIMREPORT-RECORD      PIC X(80).
+
+   FD GAMELOG-FILE.
+   COPY "GAMEREC.cpy".
+
+   FD CONFIG-FILE.
+   COPY "GAMECFG.cpy".
+
    WORKING-STORAGE SECTION.
    01 WS-TIME      PIC 9(8).
-   01 WS-MIN       PIC 9(4) VALUE 1.
-   01 WS-MAX       PIC 9(4) VALUE 5040.
-   01 WS-RANDOM    PIC 9(4).
-   01 WS-A         PIC 9(2).
-   01 WS-B         PIC 9(2).
-   01 WS-C         PIC 9(2).
-   01 WS-D         PIC 9(2).
-   01 WS-COUNT     PIC 9(4).
-   01 WS-INDEX     PIC 9(4).
-   01 WS-CTVAL    PIC 9(4).
-   01 WS-TEMP      PIC 9(4).
-   01 WS-ANSWER    PIC 9(4).
+   01 WS-MIN       PIC 9(6) VALUE 1.
+   01 WS-MAX       PIC 9(6) VALUE 5040.
+   01 WS-RANDOM    PIC 9(6).
+   01 WS-COUNT     PIC 9(6).
+   01 WS-INDEX     PIC 9(6).
+   01 WS-CTVAL     PIC 9(6).
+   01 WS-ANSWER    PIC X(5).
    01 WS-VALUEA    PIC 9.
    01 WS-VALUEB    PIC 9.
    01 WS-GUESSA    PIC 9.
    01 WS-GUESSB    PIC 9.
    01 WS-TABLE1.
-     05 WS-SET1 PIC 9(4) OCCURS 5040 TIMES.
+     05 WS-SET1 PIC X(5) OCCURS 30240 TIMES.
    01 WS-TABLE2.
-     05 WS-SET2 PIC 9(4) OCCURS 5040 TIMES.
+     05 WS-SET2 PIC X(5) OCCURS 30240 TIMES.
+
+   *> Digit-length support (3, 4, or 5 distinct digits)
+   01 WS-DIGIT-LEN   PIC 9 VALUE 4.
+   01 WS-MAXRAW      PIC 9(6).
+   01 WS-RAW         PIC 9(6).
+   01 WS-DECODE      PIC 9(6).
+   01 WS-REM         PIC 9.
+   01 WS-POS         PIC 9.
+   01 WS-POS2        PIC 9.
+   01 WS-VALID-FLAG  PIC X VALUE "Y".
+   01 WS-DIGITS.
+     05 WS-DIGIT PIC 9 OCCURS 5 TIMES.
+   01 WS-CAND-STR    PIC X(5).
+
+   01 WS-CKPT-STATUS    PIC XX.
+   01 WS-RESUME-ANSWER  PIC X VALUE "N".
+   01 WS-CKPT-EXISTS    PIC X VALUE "N".
+
+   *> Minimax candidate-selection support: score each surviving candidate
+   *> by the size of the largest A/B outcome bucket it would produce
+   *> against the rest of WS-SET1, and guess the candidate with the
+   *> smallest worst-case bucket.
+   01 WS-BUCKET-TABLE.
+     05 WS-BUCKET-A OCCURS 6 TIMES INDEXED BY WS-BIDX-A.
+       10 WS-BUCKET-B PIC 9(6) OCCURS 6 TIMES INDEXED BY WS-BIDX-B.
+   01 WS-SCORE-I     PIC 9(6).
+   01 WS-SCORE-J     PIC 9(6).
+   01 WS-SCORE-A     PIC 9.
+   01 WS-SCORE-B     PIC 9.
+   01 WS-WORST       PIC 9(6).
+   01 WS-BEST-WORST  PIC 9(6) VALUE 999999.
+   01 WS-BEST-INDEX  PIC 9(6) VALUE 1.
+
+   *> PICK-BEST-GUESS's exhaustive scan is O(WS-COUNT) candidate guesses
+   *> times O(WS-COUNT) remaining-candidate scoring per guess; once more
+   *> than WS-SCORE-CAP candidates remain (early turns, especially at the
+   *> 5-digit digit length), only a stride-sampled subset of them is
+   *> tried as the next guess - a standard shortcut real Mastermind
+   *> solvers use once the search space is large, switching back to a
+   *> fully exhaustive scan automatically as WS-COUNT narrows below the
+   *> cap in later turns.
+   01 WS-SCORE-CAP     PIC 9(6) VALUE 200.
+   01 WS-SCORE-STRIDE  PIC 9(6) VALUE 1.
+
+   *> In-program A/B scoring (replaces the external GETA/GETB calls -
+   *> those predate req002's variable digit length and were written
+   *> against a fixed 4-digit PIC 9(4) contract, so they cannot be
+   *> trusted to know WS-DIGIT-LEN for a 3- or 5-digit game).
+   01 WS-SCORE-SECRET  PIC X(5).
+   01 WS-SCORE-GUESS   PIC X(5).
+
+   *> Batch simulation mode: play computerAB against itself for every
+   *> candidate answer and report turn-count statistics.
+   01 WS-RUN-MODE        PIC X VALUE "I".
+   01 WS-SIM-STATUS      PIC XX.
+   01 WS-FULL-TABLE.
+     05 WS-FULL-SET PIC X(5) OCCURS 30240 TIMES.
+   01 WS-FULL-COUNT      PIC 9(6).
+   01 WS-OPENING-GUESS   PIC X(5).
+   01 WS-SIM-SECRET      PIC X(5).
+   01 WS-SIM-INDEX       PIC 9(6).
+   01 WS-SIM-GUESSES     PIC 9(4).
+   01 WS-SIM-TOTAL       PIC 9(10) VALUE 0.
+   01 WS-SIM-WORST       PIC 9(4) VALUE 0.
+   01 WS-SIM-N           PIC 9(6) VALUE 0.
+   01 WS-SIM-AVG         PIC 9(4)V99.
+   01 WS-SIM-AVG-ED      PIC ZZZ9.99.
+   01 WS-HIST-TABLE.
+     05 WS-HIST PIC 9(6) OCCURS 30 TIMES.
+   01 WS-HIST-IDX        PIC 9(4).
+   01 WS-HIST-OVERFLOW   PIC 9(6) VALUE 0.
+   01 WS-REPORT-LINE      PIC X(80).
+   01 WS-REPORT-NUM       PIC ZZZZ9.
+   01 WS-REPORT-NUM2      PIC ZZZZZZ9.
+
+   *> Input validation for the human-entered A/B score
+   01 WS-AB-SUM           PIC 9(2).
+
+   *> Shared game-session audit trail (GAMEREC.cpy / GAMEAUDIT.DAT)
+   01 WS-LOG-STATUS   PIC XX.
+   01 WS-GUESS-COUNT  PIC 9(4) VALUE ZERO.
+   01 WS-CURRENT-DATE.
+     05 WS-CD-DATETIME PIC X(21).
+   01 WS-START-TS     PIC X(14).
+   01 WS-LOG-BUF       PIC X(200) VALUE SPACES.
+   01 WS-LOG-PTR       PIC 9(3) VALUE 1.
+
+   *> Externalized RNG seed / candidate-range config (GAMECFG.cpy)
+   01 WS-CFG-STATUS     PIC XX.
+   01 WS-SEED-OVERRIDE  PIC 9(8) VALUE ZERO.
+   01 WS-MIN-OVERRIDE   PIC 9(6) VALUE ZERO.
+   01 WS-MAX-OVERRIDE   PIC 9(6) VALUE ZERO.
+
+   *> Turn-limit / give-up ceiling (req009). computerAB already guesses
+   *> optimally via PICK-BEST-GUESS's minimax scoring, so there is no
+   *> human to hand a "hint" to here - only the turn-limit half of
+   *> req009 applies to this program; see IMPLEMENTATION_STATUS.md.
+   01 WS-MAX-TURNS       PIC 9(4) VALUE ZERO.
+   01 WS-OUTCOME         PIC X(10) VALUE "SOLVED".
 
 PROCEDURE DIVISION.
-    MOVE 0 to WS-COUNT
-    PERFORM VARYING WS-A FROM 0 BY 1 UNTIL WS-A > 9
-        PERFORM VARYING WS-B FROM 0 BY 1 UNTIL WS-B > 9
-            PERFORM VARYING WS-C FROM 0 BY 1 UNTIL WS-C > 9
-                PERFORM VARYING WS-D FROM 0 BY 1 UNTIL WS-D > 9
-                    IF ((WS-A IS NOT EQUAL TO WS-B) AND
-                        (WS-A IS NOT EQUAL TO WS-C) AND
-                        (WS-A IS NOT EQUAL TO WS-D) AND
-                        (WS-B IS NOT EQUAL TO WS-C) AND
-                        (WS-B IS NOT EQUAL TO WS-D) AND
-                        (WS-C IS NOT EQUAL TO WS-D)) THEN
-                        ADD 1 TO WS-COUNT
-                        MOVE WS-A(2:1) TO WS-TEMP(1:1)
-                        MOVE WS-B(2:1) TO WS-TEMP(2:1)
-                        MOVE WS-C(2:1) TO WS-TEMP(3:1)
-                        MOVE WS-D(2:1) TO WS-TEMP(4:1)
-                        MOVE WS-TEMP TO WS-SET1(WS-COUNT)
-                END-PERFORM
-            END-PERFORM
-        END-PERFORM
-    END-PERFORM
+    PERFORM READ-CONFIG
+    DISPLAY "Run mode - (I)nteractive or (B)atch simulation? [I]: "
+        WITH NO ADVANCING
+    ACCEPT WS-RUN-MODE
+    IF WS-RUN-MODE IS EQUAL TO "B" OR WS-RUN-MODE IS EQUAL TO "b" THEN
+        MOVE "B" TO WS-RUN-MODE
+        PERFORM READ-DIGIT-LEN
+        PERFORM BUILD-TABLE1
+        PERFORM RUN-BATCH-SIMULATION
+        STOP RUN
+    END-IF
+    MOVE "I" TO WS-RUN-MODE
+    PERFORM READ-ASSIST-CONFIG
+
+    PERFORM CHECK-FOR-CHECKPOINT
+    IF WS-CKPT-EXISTS IS EQUAL TO "Y" THEN
+        DISPLAY "A saved game was found. Resume it? (Y/N): " WITH NO ADVANCING
+        ACCEPT WS-RESUME-ANSWER
+    END-IF
+
+    IF WS-RESUME-ANSWER IS EQUAL TO "Y" OR WS-RESUME-ANSWER IS EQUAL TO "y" THEN
+        PERFORM LOAD-CHECKPOINT
+    ELSE
+        PERFORM READ-DIGIT-LEN
+        PERFORM BUILD-TABLE1
+        MOVE 1 TO WS-MIN
+        MOVE WS-COUNT TO WS-MAX
+        IF (WS-MIN-OVERRIDE > 0) AND (WS-MIN-OVERRIDE <= WS-COUNT) THEN
+            MOVE WS-MIN-OVERRIDE TO WS-MIN
+        END-IF
+        IF (WS-MAX-OVERRIDE > 0) AND (WS-MAX-OVERRIDE <= WS-COUNT)
+           AND (WS-MAX-OVERRIDE >= WS-MIN) THEN
+            MOVE WS-MAX-OVERRIDE TO WS-MAX
+        END-IF
 
-    *> Generate our answer
-    ACCEPT WS-TIME FROM TIME
-    COMPUTE WS-RANDOM = FUNCTION RANDOM(WS-TIME) * (WS-MAX - WS-MIN + 1) + WS-MIN
-    MOVE WS-SET1(WS-RANDOM) TO WS-ANSWER
+        *> Generate our answer
+        ACCEPT WS-TIME FROM TIME
+        IF WS-SEED-OVERRIDE > 0 THEN
+            MOVE WS-SEED-OVERRIDE TO WS-TIME
+        END-IF
+        COMPUTE WS-RANDOM = FUNCTION RANDOM(WS-TIME) * (WS-MAX - WS-MIN + 1) + WS-MIN
+        MOVE WS-SET1(WS-RANDOM) TO WS-ANSWER
+        MOVE 0 TO WS-GUESS-COUNT
+    END-IF
 
-    *> Now play the game
+    *> Now play the game. WS-GUESS-COUNT is left alone on a resumed game
+    *> (LOAD-CHECKPOINT restored it from CHECKPOINT-RECORD) so req009's
+    *> turn-limit ceiling cannot be dodged by interrupting and resuming.
+    MOVE FUNCTION CURRENT-DATE TO WS-CD-DATETIME
+    MOVE WS-CD-DATETIME(1:14) TO WS-START-TS
+    MOVE SPACES TO WS-LOG-BUF
+    MOVE 1 TO WS-LOG-PTR
     PERFORM FOREVER
         DISPLAY "My answer is: " WS-ANSWER
+        PERFORM READ-VALID-AB
+        ADD 1 TO WS-GUESS-COUNT
+        PERFORM APPEND-GUESS-TO-LOG
+
+        IF (WS-VALUEA IS EQUAL TO WS-DIGIT-LEN) AND (WS-VALUEB IS EQUAL TO ZERO) THEN
+            DISPLAY "Game is completed."
+            MOVE "SOLVED" TO WS-OUTCOME
+            PERFORM WRITE-GAME-LOG
+            PERFORM DELETE-CHECKPOINT
+            EXIT PERFORM
+        END-IF
+
+        IF (WS-MAX-TURNS > 0) AND (WS-GUESS-COUNT >= WS-MAX-TURNS) THEN
+            DISPLAY "Turn limit reached without guessing your answer - "
+                "giving up."
+            MOVE "GAVEUP" TO WS-OUTCOME
+            PERFORM WRITE-GAME-LOG
+            PERFORM DELETE-CHECKPOINT
+            EXIT PERFORM
+        END-IF
+
+        PERFORM APPLY-FEEDBACK-FILTER
+        IF WS-COUNT > 0 THEN
+            PERFORM PICK-BEST-GUESS
+        ELSE
+            DISPLAY "Something is wrong, game is over."
+            PERFORM DELETE-CHECKPOINT
+            STOP RUN
+        END-IF
+
+        PERFORM SAVE-CHECKPOINT
+        DISPLAY " "
+    END-PERFORM
+
+STOP RUN.
+
+READ-ASSIST-CONFIG.
+    DISPLAY "Maximum turns before giving up? (0 = no limit): "
+        WITH NO ADVANCING
+    ACCEPT WS-MAX-TURNS.
+
+READ-VALID-AB.
+    PERFORM FOREVER
         DISPLAY "A value is: "  WITH NO ADVANCING
         ACCEPT WS-VALUEA
         DISPLAY "B value is: "  WITH NO ADVANCING
         ACCEPT WS-VALUEB
-       
-        IF (WS-VALUEA IS EQUAL TO 4) AND (WS-VALUEB IS EQUAL TO ZERO) THEN
-            DISPLAY "Game is completed."
+        PERFORM CHECK-AB-VALID
+        IF WS-VALID-FLAG IS EQUAL TO "Y" THEN
             EXIT PERFORM
+        ELSE
+            DISPLAY "That A/B score cannot happen for a "
+                WS-DIGIT-LEN "-digit answer - try again."
+        END-IF
+    END-PERFORM.
+
+CHECK-AB-VALID.
+    MOVE "Y" TO WS-VALID-FLAG
+    COMPUTE WS-AB-SUM = WS-VALUEA + WS-VALUEB
+    IF (WS-VALUEA > WS-DIGIT-LEN) OR (WS-VALUEB > WS-DIGIT-LEN)
+       OR (WS-AB-SUM > WS-DIGIT-LEN) THEN
+        MOVE "N" TO WS-VALID-FLAG
+    END-IF
+    *> If all but one position already matches, the one remaining
+    *> digit is forced into the one remaining slot, so B must be 0.
+    IF WS-VALUEA IS EQUAL TO WS-DIGIT-LEN - 1 THEN
+        IF WS-VALUEB IS NOT EQUAL TO ZERO THEN
+            MOVE "N" TO WS-VALID-FLAG
+        END-IF
+    END-IF.
+
+APPEND-GUESS-TO-LOG.
+    STRING WS-ANSWER DELIMITED BY SPACE
+           ":" DELIMITED BY SIZE
+           WS-VALUEA DELIMITED BY SIZE
+           "A" DELIMITED BY SIZE
+           WS-VALUEB DELIMITED BY SIZE
+           "B;" DELIMITED BY SIZE
+        INTO WS-LOG-BUF
+        WITH POINTER WS-LOG-PTR
+        ON OVERFLOW CONTINUE
+    END-STRING.
+
+WRITE-GAME-LOG.
+    MOVE FUNCTION CURRENT-DATE TO WS-CD-DATETIME
+    OPEN EXTEND GAMELOG-FILE
+    IF WS-LOG-STATUS IS EQUAL TO "35"
+        OPEN OUTPUT GAMELOG-FILE
+    END-IF
+    MOVE SPACES TO GAME-SESSION-RECORD
+    MOVE WS-START-TS TO GS-START-TS
+    MOVE "COMPUTERAB" TO GS-MODE
+    MOVE WS-DIGIT-LEN TO GS-DIGIT-LEN
+    MOVE WS-ANSWER TO GS-ANSWER
+    MOVE WS-GUESS-COUNT TO GS-GUESS-COUNT
+    MOVE WS-LOG-BUF TO GS-GUESS-LIST
+    MOVE WS-CD-DATETIME(1:14) TO GS-END-TS
+    MOVE WS-OUTCOME TO GS-OUTCOME
+    WRITE GAME-SESSION-RECORD
+    CLOSE GAMELOG-FILE.
+
+APPLY-FEEDBACK-FILTER.
+    MOVE 0 TO WS-CTVAL
+    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-COUNT
+        MOVE WS-ANSWER TO WS-SCORE-SECRET
+        MOVE WS-SET1(WS-INDEX) TO WS-SCORE-GUESS
+        PERFORM SCORE-AB
+        MOVE WS-SCORE-A TO WS-GUESSA
+        MOVE WS-SCORE-B TO WS-GUESSB
+
+        IF (WS-VALUEA EQUAL TO WS-GUESSA) AND (WS-VALUEB EQUAL TO WS-GUESSB) THEN
+           ADD 1 TO WS-CTVAL
+           MOVE WS-SET1(WS-INDEX) TO WS-SET2(WS-CTVAL)
+        END-IF
+    END-PERFORM
+
+    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-CTVAL
+        MOVE WS-SET2(WS-INDEX) TO WS-SET1(WS-INDEX)
+    END-PERFORM
+    MOVE WS-CTVAL TO WS-COUNT.
+
+SCORE-AB.
+    MOVE 0 TO WS-SCORE-A
+    MOVE 0 TO WS-SCORE-B
+    PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > WS-DIGIT-LEN
+        IF WS-SCORE-SECRET(WS-POS:1) IS EQUAL TO WS-SCORE-GUESS(WS-POS:1) THEN
+            ADD 1 TO WS-SCORE-A
         END-IF
-   
-        MOVE 0 TO WS-CTVAL
-        PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-COUNT
-            CALL 'GETA' USING BY CONTENT WS-ANSWER,
-                              BY CONTENT WS-SET1(WS-INDEX),
-                              BY REFERENCE WS-GUESSA
-            CALL 'GETB' USING BY CONTENT WS-ANSWER,
-                              BY CONTENT WS-SET1(WS-INDEX),
-                              BY REFERENCE WS-GUESSB
-       
-            IF (WS-VALUEA EQUAL TO WS-GUESSA) AND (WS-VALUEB EQUAL TO WS-GUESSB) THEN
-               ADD 1 TO WS-CTVAL
-               MOVE WS-SET1(WS-INDEX) TO WS-SET2(WS-CTVAL)
+        PERFORM VARYING WS-POS2 FROM 1 BY 1 UNTIL WS-POS2 > WS-DIGIT-LEN
+            IF WS-SCORE-SECRET(WS-POS2:1) IS EQUAL TO WS-SCORE-GUESS(WS-POS:1) THEN
+                ADD 1 TO WS-SCORE-B
             END-IF
         END-PERFORM
-       
-        PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-CTVAL
-            MOVE WS-SET2(WS-INDEX) TO WS-SET1(WS-INDEX)
+    END-PERFORM
+    SUBTRACT WS-SCORE-A FROM WS-SCORE-B.
+
+READ-CONFIG.
+    MOVE ZERO TO WS-SEED-OVERRIDE
+    MOVE ZERO TO WS-MIN-OVERRIDE
+    MOVE ZERO TO WS-MAX-OVERRIDE
+    OPEN INPUT CONFIG-FILE
+    IF WS-CFG-STATUS IS EQUAL TO "00" THEN
+        READ CONFIG-FILE
+            NOT AT END
+                MOVE CFG-SEED TO WS-SEED-OVERRIDE
+                MOVE CFG-MIN TO WS-MIN-OVERRIDE
+                MOVE CFG-MAX TO WS-MAX-OVERRIDE
+        END-READ
+        CLOSE CONFIG-FILE
+    END-IF.
+
+READ-DIGIT-LEN.
+    DISPLAY "Enter digit length for this game (3-5, default 4): " WITH NO ADVANCING
+    ACCEPT WS-DIGIT-LEN
+    IF (WS-DIGIT-LEN < 3) OR (WS-DIGIT-LEN > 5) THEN
+        MOVE 4 TO WS-DIGIT-LEN
+    END-IF.
+
+BUILD-TABLE1.
+    COMPUTE WS-MAXRAW = 10 ** WS-DIGIT-LEN
+    MOVE 0 TO WS-COUNT
+    PERFORM VARYING WS-RAW FROM 0 BY 1 UNTIL WS-RAW >= WS-MAXRAW
+        MOVE WS-RAW TO WS-DECODE
+        MOVE "Y" TO WS-VALID-FLAG
+        PERFORM VARYING WS-POS FROM WS-DIGIT-LEN BY -1 UNTIL WS-POS < 1
+            DIVIDE WS-DECODE BY 10 GIVING WS-DECODE REMAINDER WS-REM
+            MOVE WS-REM TO WS-DIGIT(WS-POS)
+        END-PERFORM
+        PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS >= WS-DIGIT-LEN
+            PERFORM VARYING WS-POS2 FROM 1 BY 1 UNTIL WS-POS2 > WS-DIGIT-LEN
+                IF (WS-POS2 > WS-POS) AND
+                   (WS-DIGIT(WS-POS) IS EQUAL TO WS-DIGIT(WS-POS2)) THEN
+                    MOVE "N" TO WS-VALID-FLAG
+                END-IF
+            END-PERFORM
+        END-PERFORM
+        IF WS-VALID-FLAG IS EQUAL TO "Y" THEN
+            ADD 1 TO WS-COUNT
+            MOVE SPACES TO WS-CAND-STR
+            PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > WS-DIGIT-LEN
+                MOVE WS-DIGIT(WS-POS) TO WS-CAND-STR(WS-POS:1)
+            END-PERFORM
+            MOVE WS-CAND-STR TO WS-SET1(WS-COUNT)
+        END-IF
+    END-PERFORM.
+
+PICK-BEST-GUESS.
+    MOVE 999999 TO WS-BEST-WORST
+    MOVE 1 TO WS-BEST-INDEX
+    COMPUTE WS-SCORE-STRIDE = WS-COUNT / WS-SCORE-CAP
+    IF WS-SCORE-STRIDE < 1 THEN
+        MOVE 1 TO WS-SCORE-STRIDE
+    END-IF
+    PERFORM VARYING WS-SCORE-I FROM 1 BY WS-SCORE-STRIDE UNTIL WS-SCORE-I > WS-COUNT
+        PERFORM VARYING WS-BIDX-A FROM 1 BY 1 UNTIL WS-BIDX-A > 6
+            PERFORM VARYING WS-BIDX-B FROM 1 BY 1 UNTIL WS-BIDX-B > 6
+                MOVE 0 TO WS-BUCKET-B(WS-BIDX-A, WS-BIDX-B)
+            END-PERFORM
+        END-PERFORM
+
+        PERFORM VARYING WS-SCORE-J FROM 1 BY 1 UNTIL WS-SCORE-J > WS-COUNT
+            MOVE WS-SET1(WS-SCORE-I) TO WS-SCORE-SECRET
+            MOVE WS-SET1(WS-SCORE-J) TO WS-SCORE-GUESS
+            PERFORM SCORE-AB
+            ADD 1 TO WS-BUCKET-B(WS-SCORE-A + 1, WS-SCORE-B + 1)
         END-PERFORM
-        MOVE WS-CTVAL TO WS-COUNT
+
+        MOVE 0 TO WS-WORST
+        PERFORM VARYING WS-BIDX-A FROM 1 BY 1 UNTIL WS-BIDX-A > 6
+            PERFORM VARYING WS-BIDX-B FROM 1 BY 1 UNTIL WS-BIDX-B > 6
+                IF WS-BUCKET-B(WS-BIDX-A, WS-BIDX-B) > WS-WORST THEN
+                    MOVE WS-BUCKET-B(WS-BIDX-A, WS-BIDX-B) TO WS-WORST
+                END-IF
+            END-PERFORM
+        END-PERFORM
+
+        IF WS-WORST < WS-BEST-WORST THEN
+            MOVE WS-WORST TO WS-BEST-WORST
+            MOVE WS-SCORE-I TO WS-BEST-INDEX
+        END-IF
+    END-PERFORM
+    MOVE WS-SET1(WS-BEST-INDEX) TO WS-ANSWER.
+
+RUN-BATCH-SIMULATION.
+    MOVE WS-TABLE1 TO WS-FULL-TABLE
+    MOVE WS-COUNT TO WS-FULL-COUNT
+    MOVE 0 TO WS-SIM-TOTAL
+    MOVE 0 TO WS-SIM-WORST
+    MOVE 0 TO WS-SIM-N
+    MOVE 0 TO WS-HIST-OVERFLOW
+    PERFORM VARYING WS-HIST-IDX FROM 1 BY 1 UNTIL WS-HIST-IDX > 30
+        MOVE 0 TO WS-HIST(WS-HIST-IDX)
+    END-PERFORM
+
+    *> The opening guess's partition quality does not depend on which
+    *> candidate is secretly the answer, so it is scored once up front
+    *> and reused for every simulated game.
+    PERFORM PICK-BEST-GUESS
+    MOVE WS-ANSWER TO WS-OPENING-GUESS
+
+    PERFORM VARYING WS-SIM-INDEX FROM 1 BY 1 UNTIL WS-SIM-INDEX > WS-FULL-COUNT
+        MOVE WS-FULL-SET(WS-SIM-INDEX) TO WS-SIM-SECRET
+        PERFORM RUN-SIMULATED-GAME
+        ADD WS-SIM-GUESSES TO WS-SIM-TOTAL
+        ADD 1 TO WS-SIM-N
+        IF WS-SIM-GUESSES > WS-SIM-WORST THEN
+            MOVE WS-SIM-GUESSES TO WS-SIM-WORST
+        END-IF
+        IF WS-SIM-GUESSES > 0 AND WS-SIM-GUESSES <= 30 THEN
+            ADD 1 TO WS-HIST(WS-SIM-GUESSES)
+        ELSE
+            IF WS-SIM-GUESSES > 30 THEN
+                ADD 1 TO WS-HIST-OVERFLOW
+            END-IF
+        END-IF
+    END-PERFORM
+
+    PERFORM WRITE-SIM-REPORT.
+
+RUN-SIMULATED-GAME.
+    MOVE WS-FULL-TABLE TO WS-TABLE1
+    MOVE WS-FULL-COUNT TO WS-COUNT
+    MOVE WS-OPENING-GUESS TO WS-ANSWER
+    MOVE 0 TO WS-SIM-GUESSES
+
+    PERFORM FOREVER
+        MOVE WS-SIM-SECRET TO WS-SCORE-SECRET
+        MOVE WS-ANSWER TO WS-SCORE-GUESS
+        PERFORM SCORE-AB
+        MOVE WS-SCORE-A TO WS-VALUEA
+        MOVE WS-SCORE-B TO WS-VALUEB
+        ADD 1 TO WS-SIM-GUESSES
+
+        IF (WS-VALUEA IS EQUAL TO WS-DIGIT-LEN) AND (WS-VALUEB IS EQUAL TO ZERO) THEN
+            EXIT PERFORM
+        END-IF
+
+        PERFORM APPLY-FEEDBACK-FILTER
         IF WS-COUNT > 0 THEN
-            MOVE WS-SET1(1) TO WS-ANSWER
+            PERFORM PICK-BEST-GUESS
         ELSE
-            DISPLAY "Something is wrong, game is over."
-            STOP RUN
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
+WRITE-SIM-REPORT.
+    COMPUTE WS-SIM-AVG ROUNDED = WS-SIM-TOTAL / WS-SIM-N
+    MOVE WS-SIM-AVG TO WS-SIM-AVG-ED
+
+    OPEN OUTPUT SIMREPORT-FILE
+    MOVE "computerAB batch simulation report" TO SIMREPORT-RECORD
+    WRITE SIMREPORT-RECORD
+    MOVE SPACES TO SIMREPORT-RECORD
+    STRING "Digit length: " WS-DIGIT-LEN DELIMITED BY SIZE
+        INTO SIMREPORT-RECORD
+    WRITE SIMREPORT-RECORD
+    MOVE WS-SIM-N TO WS-REPORT-NUM2
+    MOVE SPACES TO SIMREPORT-RECORD
+    STRING "Games simulated: " WS-REPORT-NUM2 DELIMITED BY SIZE
+        INTO SIMREPORT-RECORD
+    WRITE SIMREPORT-RECORD
+    MOVE SPACES TO SIMREPORT-RECORD
+    STRING "Average guesses to solve: " WS-SIM-AVG-ED DELIMITED BY SIZE
+        INTO SIMREPORT-RECORD
+    WRITE SIMREPORT-RECORD
+    MOVE WS-SIM-WORST TO WS-REPORT-NUM
+    MOVE SPACES TO SIMREPORT-RECORD
+    STRING "Worst case guesses: " WS-REPORT-NUM DELIMITED BY SIZE
+        INTO SIMREPORT-RECORD
+    WRITE SIMREPORT-RECORD
+    MOVE "Histogram (guesses : games):" TO SIMREPORT-RECORD
+    WRITE SIMREPORT-RECORD
+
+    PERFORM VARYING WS-HIST-IDX FROM 1 BY 1 UNTIL WS-HIST-IDX > 30
+        IF WS-HIST(WS-HIST-IDX) > 0 THEN
+            MOVE WS-HIST-IDX TO WS-REPORT-NUM
+            MOVE SPACES TO SIMREPORT-RECORD
+            STRING "  " WS-REPORT-NUM " : " WS-HIST(WS-HIST-IDX)
+                DELIMITED BY SIZE INTO SIMREPORT-RECORD
+            WRITE SIMREPORT-RECORD
         END-IF
-       
-        DISPLAY " "
     END-PERFORM
+    IF WS-HIST-OVERFLOW > 0 THEN
+        MOVE WS-HIST-OVERFLOW TO WS-REPORT-NUM
+        MOVE SPACES TO SIMREPORT-RECORD
+        STRING "  games over 30 guesses: " WS-REPORT-NUM
+            DELIMITED BY SIZE INTO SIMREPORT-RECORD
+        WRITE SIMREPORT-RECORD
+    END-IF
 
-STOP RUN.
+    CLOSE SIMREPORT-FILE
+    DISPLAY "Simulation complete. Report written to SIMREPORT.TXT".
+
+CHECK-FOR-CHECKPOINT.
+    MOVE "N" TO WS-CKPT-EXISTS
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CKPT-STATUS IS EQUAL TO "00" THEN
+        READ CHECKPOINT-FILE
+            AT END
+                MOVE "N" TO WS-CKPT-EXISTS
+            NOT AT END
+                MOVE "Y" TO WS-CKPT-EXISTS
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+LOAD-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    READ CHECKPOINT-FILE
+        AT END
+            MOVE ZERO TO WS-COUNT
+    END-READ
+    IF WS-CKPT-STATUS IS EQUAL TO "00" THEN
+        MOVE CHECKPOINT-RECORD(1:1) TO WS-DIGIT-LEN
+        MOVE CHECKPOINT-RECORD(2:6) TO WS-COUNT
+        MOVE CHECKPOINT-RECORD(8:4) TO WS-GUESS-COUNT
+        MOVE 0 TO WS-INDEX
+        PERFORM UNTIL WS-CKPT-STATUS IS NOT EQUAL TO "00"
+            READ CHECKPOINT-FILE
+                AT END
+                    MOVE "10" TO WS-CKPT-STATUS
+            END-READ
+            IF WS-CKPT-STATUS IS EQUAL TO "00" THEN
+                ADD 1 TO WS-INDEX
+                MOVE CHECKPOINT-RECORD(1:5) TO WS-SET1(WS-INDEX)
+            END-IF
+        END-PERFORM
+    END-IF
+    CLOSE CHECKPOINT-FILE
+    IF WS-COUNT > 0 THEN
+        PERFORM PICK-BEST-GUESS
+    END-IF.
+
+SAVE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE SPACES TO CHECKPOINT-RECORD
+    MOVE WS-DIGIT-LEN TO CHECKPOINT-RECORD(1:1)
+    MOVE WS-COUNT TO CHECKPOINT-RECORD(2:6)
+    MOVE WS-GUESS-COUNT TO CHECKPOINT-RECORD(8:4)
+    WRITE CHECKPOINT-RECORD
+    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-COUNT
+        MOVE SPACES TO CHECKPOINT-RECORD
+        MOVE WS-SET1(WS-INDEX) TO CHECKPOINT-RECORD(1:5)
+        WRITE CHECKPOINT-RECORD
+    END-PERFORM
+    CLOSE CHECKPOINT-FILE.
+
+DELETE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE.
